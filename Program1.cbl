@@ -1,72 +1,308 @@
-000100 program-id. Program1 as "SentinelLinkedLists.Program1".
-000200
-000300 data division.
-000400 working-storage section.
-000500
-000600* All algorithms in these programs are from "Essential Algorithms", by Rod Stephens.
-000700*This program builds singly linked lists with a sentinel.
-000800 01 inputnum pic s9(9) value zero.
-000900 01 topindex pic s9(9) value zero.
-001000 01 inputnum_save pic s9(9) value zero.
-001100 01 new_cell_list_pointer usage is pointer.
+000100 identification division.
+000200 program-id. Program1 as "SentinelLinkedLists.Program1".
+000300 author. Applications Development Unit.
+000400 installation. Sentinel Linked Lists Project.
+000500 date-written. 03/12/2025.
+000600 date-compiled.
+000700*----------------------------------------------------------------
+000800* modification history
+000900*  date        init   description
+001000*  03/12/2025  rs     original build
+001100*  08/08/2026  jah    persist the linked list to a file between
+001200*                     runs - load prior day's list on startup,
+001300*                     save the final chain out on exit
+001310*  08/08/2026  jah    fill top_list/next_top_list from a second
+001320*                     batch and merge them into list-item
+001330*  08/08/2026  jah    reject inputnum values outside zero or
+001340*                     1 thru list-max-capacity before the build
+001350*                     loop runs
+001360*  08/08/2026  jah    search-and-delete a cell by the value in
+001370*                     Targ, for a batch driver to remove entries
+001380*                     without an operator at the terminal
+001390*  08/08/2026  jah    print the end-of-run list contents to
+001395*                     LISTRPT instead of displaying it a cell
+001397*                     at a time with a keypause
+001398*  08/08/2026  jah    checkpoint the build loop to CHECKPT every
+001399*                     checkpoint-interval cells so an interrupted
+001399*                     session can resume instead of restarting
+001399*  08/08/2026  jah    read list values from TRANSIN when
+001399*                     present, for unattended batch runs
+001399*  08/08/2026  jah    raised list-max-capacity from 100 to
+001399*                     10000 to lift the old hard cell cap
+001399*  08/08/2026  jah    add previous-item-list-pointer and a
+001399*                     tail-to-head reverse-display paragraph
+001399*  08/08/2026  jah    log every insert to AUDITLOG with the
+001399*                     operator id, timestamp, position and value
+001401*  08/09/2026  jah    fix range checks on inputnum/top_count/
+001402*                     next_top_count, checkpoint resume position
+001403*                     and transaction skip-ahead on resume, the
+001404*                     front-insert previous-pointer index, the
+001405*                     merge-splice previous-pointer gap, the
+001406*                     print report corrupting inputnum_save, the
+001407*                     merge-vs-resume ordering, and LISTRPT's file
+001408*                     organization
+001409*  08/09/2026  jah    cap top_count/next_top_count against what
+001410*                     list-item has left after prior_count so a
+001411*                     merge can't overrun it, reserve a slot in
+001412*                     the same ceiling for the always-appended
+001413*                     end-of-list cell, extend search-and-delete
+001414*                     to cover the front-of-list cell, run the
+001415*                     delete ahead of the report/reverse-display
+001416*                     so both reflect the final list, checkpoint
+001417*                     the merged range so a resume after a merge
+001418*                     doesn't drop it, and route the merge
+001419*                     answer, top/next-top list prompts and the
+001420*                     front/end insert values through batch mode
+001421*                     too
+001422*  08/09/2026  jah    reserve the end-of-list slot in the top/
+001423*                     next-top ceiling too, not just inputnum's,
+001424*                     read inputnum from the transaction file in
+001425*                     batch mode the same as every other prompt,
+001426*                     shift previous-item-list-pointer along with
+001427*                     the forward pointer on delete, and restore
+001428*                     prior_cell_list_pointer on checkpoint resume
+001429*  08/09/2026  jah    guard 9100-reverse-display against a
+001430*                     delete-only run pulling inputnum_save back
+001431*                     to prior_count, read the out-of-range
+001432*                     reprompt for inputnum/top_count/
+001433*                     next_top_count from the transaction file in
+001434*                     batch mode instead of only the initial
+001435*                     prompt, open the transaction file and read
+001436*                     the operator id from it before any other
+001437*                     prompt so an unattended run never blocks at
+001438*                     startup, and number the file-control/file
+001439*                     section entries added for checkpointing,
+001440*                     batch input and the audit log
+001400*----------------------------------------------------------------
+
+001600 environment division.
+001700 input-output section.
+001800 file-control.
+001900     select list-data-file assign to "LISTDATA"
+002000         organization is sequential
+002100         file status is list-file-status.
+002110     select list-report-file assign to "LISTRPT"
+002120         organization is line sequential
+002130         file status is report-file-status.
+002140     select checkpoint-file assign to "CHECKPT"
+002150         organization is sequential
+002160         file status is checkpoint-file-status.
+002170     select transaction-file assign to "TRANSIN"
+002180         organization is sequential
+002190         file status is transaction-file-status.
+002200     select audit-log-file assign to "AUDITLOG"
+002210         organization is sequential
+002220         file status is audit-file-status.
+
+002300 data division.
+002400 file section.
+002500 fd  list-data-file.
+002600 01  list-data-record.
+002700     05 ldr-position          pic s9(9).
+002800     05 ldr-value             pic x(80).
+
+002810 fd  list-report-file.
+002820 01  list-report-record      pic x(132).
+
+002830 fd  checkpoint-file.
+002840 01  checkpoint-record.
+002850     05 chk-inputnum         pic s9(9).
+002855     05 chk-inputnum-save    pic s9(9).
+002860     05 chk-prior-count      pic s9(9).
+002865     05 chk-position         pic s9(9).
+002870     05 chk-value            pic x(80).
+002875     05 chk-transaction-count pic s9(9).
+
+002880 fd  transaction-file.
+002885 01  transaction-record      pic x(80).
+002890 01  transaction-record-num redefines transaction-record
+002895         pic 9(09).
+
+002898 fd  audit-log-file.
+002899     copy "AUDITREC.cpy".
+
+003000 working-storage section.
+
+003200* All algorithms in these programs are from "Essential
+003210* Algorithms", by Rod Stephens.  This program builds singly
+003220* linked lists with a sentinel.
+       78 list-max-capacity value 10000.
+003400 01 inputnum pic s9(9) value zero.
+003500 01 topindex pic s9(9) value zero.
+003600 01 inputnum_save pic s9(9) value zero.
+003700 01 new_cell_list_pointer usage is pointer.
        01 new_cell_list_pointer_save usage is pointer.
-001200 01 list-item.
-001300   05 list_item_data pic x(80) occurs 100 times indexed by topindex.
-001400   05 next-item-list-pointer usage is pointer occurs 100 times indexed by topindex value is null.
-001500 01 top_list.
-001600   05 top_data pic x(80) occurs 100 times indexed by topindex.
-001700   05 top_next usage is pointer occurs 100 times indexed by topindex value is null.
-001800 01 next_top_list.
-001900   05 next_top_data pic x(80) occurs 100 times indexed by topindex.
-002000   05 next_top_next usage is pointer occurs 100 times indexed by topindex value is null.
-002100 01 anykey pic x(80).
-002200 01 Targ external pic x(80).
-002300 01 target_data pic x(80).
-002400 01 sentinel_cell usage is pointer occurs 100 times indexed by topindex value is null.
+       01 prior_count pic s9(9) value zero.
+       01 list-file-status pic x(02) value spaces.
+       01 merge_answer pic x(01) value "N".
+       01 top_count pic s9(9) value zero.
+       01 next_top_count pic s9(9) value zero.
+       01 top_scan_idx pic s9(9) value zero.
+       01 next_top_scan_idx pic s9(9) value zero.
+       01 merge_target_idx pic s9(9) value zero.
+       01 delete_scan_idx pic s9(9) value zero.
+       01 delete_next_idx pic s9(9) value zero.
+       01 targ_found_switch pic x(01) value "N".
+           88 targ-was-found value "Y".
+           88 targ-not-found value "N".
+       01 report-file-status pic x(02) value spaces.
+       01 report_count pic s9(9) value zero.
+       01 report_header_line pic x(132) value
+           "LIST CONTENTS REPORT".
+       01 report_detail_line.
+           05 rdl-position pic zzzzzzzz9.
+           05 filler pic x(03) value spaces.
+           05 rdl-value pic x(80).
+           05 filler pic x(37) value spaces.
+       01 report_trailer_line.
+           05 filler pic x(15) value "CELLS WRITTEN: ".
+           05 rtl-count pic zzzzzzzz9.
+           05 filler pic x(107) value spaces.
+       78 checkpoint-interval value 5.
+       01 checkpoint-file-status pic x(02) value spaces.
+       01 checkpoint_tally pic s9(9) value zero.
+       01 checkpoint_scan_idx pic s9(9) value zero.
+       01 checkpoint_cell_count pic s9(9) value zero.
+       01 resume_from_checkpoint_switch pic x(01) value "N".
+           88 resuming-from-checkpoint value "Y".
+       01 transaction-file-status pic x(02) value spaces.
+       01 batch_mode_switch pic x(01) value "N".
+           88 batch-mode-active value "Y".
+       01 transaction_file_open_switch pic x(01) value "N".
+       01 prior_cell_list_pointer usage is pointer value is null.
+       01 reverse_scan_idx pic s9(9) value zero.
+       01 audit-file-status pic x(02) value spaces.
+       01 operator-id pic x(08) value spaces.
+       01 remaining_capacity pic s9(9) value zero.
+       01 report_scan_idx pic s9(9) value zero.
+       01 checkpoint_resume_inputnum pic s9(9) value zero.
+       01 transaction_record_count pic s9(9) value zero.
+       01 transaction_skip_idx pic s9(9) value zero.
+003800 01 list-item.
+003900   05 list_item_data pic x(80) occurs list-max-capacity times
+              indexed by topindex.
+004000   05 next-item-list-pointer usage is pointer
+              occurs list-max-capacity times
+              indexed by nextpidx value is null.
+         05 previous-item-list-pointer usage is pointer
+              occurs list-max-capacity times
+              indexed by prevpidx value is null.
+004100 01 top_list.
+004200   05 top_data pic x(80) occurs list-max-capacity times
+              indexed by topdidx.
+004300   05 top_next usage is pointer occurs list-max-capacity times
+              indexed by toppidx value is null.
+004400 01 next_top_list.
+004500   05 next_top_data pic x(80) occurs list-max-capacity times
+              indexed by ntopdidx.
+004600   05 next_top_next usage is pointer
+              occurs list-max-capacity times
+              indexed by ntoppidx value is null.
+004700 01 anykey pic x(80).
+004800 01 Targ external pic x(80).
+004900 01 target_data pic x(80).
+005000 01 sentinel_cell usage is pointer occurs list-max-capacity times
+              indexed by sentidx value is null.
        01 new_cell.
-         05 new_cell_data pic x(80) occurs 100 times indexed by topindex.
-         05 new_cell_pointer usage is pointer occurs 100 times indexed by topindex value is null.
+         05 new_cell_data pic x(80) occurs list-max-capacity times
+                indexed by newdidx.
+         05 new_cell_pointer usage is pointer
+                occurs list-max-capacity times
+                indexed by newpidx value is null.
 
-          
+005100 linkage section.
+005200 procedure division.
 
-002500 linkage section.
-002600 procedure division.
-           allocate length of next-item-list-pointer characters loc 31 returning new_cell_list_pointer.
-           move new_cell_list_pointer to sentinel_cell[0].
-           display "Enter a number".
-           accept inputnum.
-           move inputnum to inputnum_save.
+005300 0000-mainline.
+           perform 1000-initialize thru 1000-exit.
+           perform 2650-open-transaction-file thru 2650-exit.
+           perform 1100-get-operator-id thru 1100-exit.
+           perform 2800-open-audit-log thru 2800-exit.
+           perform 2000-load-prior-list thru 2000-exit.
+           perform 2200-load-checkpoint thru 2200-exit.
+           if resuming-from-checkpoint
+                   and transaction_record_count is greater than zero
+               perform 2660-skip-consumed-transactions thru 2660-exit
+           end-if.
+
+           if resuming-from-checkpoint
+               display "Resuming interrupted session at cell "
+                   inputnum
+           else
+               perform 3000-build-top-lists thru 3000-exit
+               perform 2600-validate-inputnum thru 2600-exit
+               add prior_count to inputnum
+               move inputnum to inputnum_save
+           end-if.
 
            display "The number entered is " inputnum.
 
-           perform until inputnum is zero
-               allocate length of list-item CHARACTERS loc 31 returning new_cell_list_pointer
-               move new_cell_list_pointer to next-item-list-pointer[inputnum]
-               display 'Enter a Value for the list'
-               accept anykey
+           perform until inputnum is equal to prior_count
+               allocate length of list-item CHARACTERS loc 31
+                   returning new_cell_list_pointer
+               move new_cell_list_pointer
+                   to next-item-list-pointer[inputnum]
+               perform 2700-get-list-value thru 2700-exit
                move anykey to list_item_data[inputnum]
-               display list_item_data[inputnum]
-               display "Press any key to continue"
-               accept anykey
+               if not batch-mode-active
+                   display list_item_data[inputnum]
+                   display "Press any key to continue"
+                   accept anykey
+               end-if
 
                if inputnum is equal to inputnum_save then
                    move new_cell_list_pointer to sentinel_cell[0]
+               else
+                   move prior_cell_list_pointer
+                       to previous-item-list-pointer[inputnum]
+               end-if
+               move new_cell_list_pointer to prior_cell_list_pointer
+
+               move inputnum to aud-position
+               move list_item_data[inputnum] to aud-value
+               perform 2850-write-audit-record thru 2850-exit
+
+               add 1 to checkpoint_tally
+               if checkpoint_tally is equal to checkpoint-interval
+                   perform 2400-write-checkpoint thru 2400-exit
+                   move zero to checkpoint_tally
                end-if
                subtract 1 from inputnum
            end-perform.
 
+           perform 2750-close-transaction-file thru 2750-exit.
+
 
       * This code segment add a cell at the beginning of the linked list.
-           allocate length of new_cell characters loc 31 returning new_cell_list_pointer.
+           allocate length of new_cell characters loc 31
+               returning new_cell_list_pointer.
            move new_cell_list_pointer to new_cell_list_pointer_save.
-           move next-item-list-pointer[inputnum_save] to sentinel_cell[0].
+           move next-item-list-pointer[inputnum_save]
+               to sentinel_cell[0].
            move sentinel_cell[0] to new_cell_pointer[0].
-           display "Enter a data value for the new cell."
-           accept target_data.
+           move new_cell_list_pointer_save
+               to previous-item-list-pointer[0].
+           if batch-mode-active
+               read transaction-file into target_data
+                   at end
+                       move "N" to batch_mode_switch
+                       display "Enter a data value for the new cell."
+                       accept target_data
+                   not at end
+                       add 1 to transaction_record_count
+               end-read
+           else
+               display "Enter a data value for the new cell."
+               accept target_data
+           end-if.
            move target_data to new_cell_data[0].
            move target_data to list_item_data[0].
+           move zero to aud-position.
+           move list_item_data[0] to aud-value.
+           perform 2850-write-audit-record thru 2850-exit.
       * This code segment add a cell at the end of the linked list.
-           allocate length of new_cell characters loc 31 returning new_cell_list_pointer.
+           allocate length of new_cell characters loc 31
+               returning new_cell_list_pointer.
 
       * Find the last cell
            move inputnum_save to inputnum.
@@ -80,22 +316,810 @@
            .
            move new_cell_list_pointer to sentinel_cell[inputnum].
            move sentinel_cell[0] to new_cell_list_pointer.
-           display "Enter a data value for the last cell."
-           accept target_data.
+           if batch-mode-active
+               read transaction-file into target_data
+                   at end
+                       move "N" to batch_mode_switch
+                       display "Enter a data value for the last cell."
+                       accept target_data
+                   not at end
+                       add 1 to transaction_record_count
+               end-read
+           else
+               display "Enter a data value for the last cell."
+               accept target_data
+           end-if.
            move target_data to list_item_data[inputnum_save].
+           move new_cell_list_pointer
+               to previous-item-list-pointer[inputnum_save].
+           move inputnum_save to aud-position.
+           move list_item_data[inputnum_save] to aud-value.
+           perform 2850-write-audit-record thru 2850-exit.
+           if Targ is not equal to spaces
+               perform 4000-search-and-delete-targ thru 4000-exit
+           end-if.
+
            display "Here are the linked list values."
-           move inputnum_save to inputnum.
-           add 1 to inputnum.
-           add 1 to inputnum_save.
-           perform until inputnum is zero
-               display list_item_data[inputnum]
-               subtract 1 from inputnum
-               display "Press any key to continue."
+           perform 9000-print-list-report thru 9000-exit.
+           perform 9100-reverse-display thru 9100-exit.
+
+           perform 8000-save-list-file thru 8000-exit.
+           perform 2500-clear-checkpoint thru 2500-exit.
+           perform 2900-close-audit-log thru 2900-exit.
+
+           goback.
+
+005400*----------------------------------------------------------------
+005500* 1000-initialize - one-time housekeeping for the run.
+005600*----------------------------------------------------------------
+005700 1000-initialize.
+           allocate length of next-item-list-pointer characters
+               loc 31 returning new_cell_list_pointer.
+           move new_cell_list_pointer to sentinel_cell[0].
+       1000-exit.
+           exit.
+
+005610*----------------------------------------------------------------
+005620* 1100-get-operator-id - identify who is keying this session so
+005630* every audit record can be tied back to an operator.  In batch
+005630* mode this is always the transaction file's first record, read
+005630* here ahead of everything else on the file and outside
+005630* transaction_record_count's bookkeeping, so a resumed run does
+005630* not skip an extra data record for it and an unattended run
+005630* never blocks on this prompt waiting for an operator who is
+005630* not there.
+005640*----------------------------------------------------------------
+005650 1100-get-operator-id.
+           if batch-mode-active
+               read transaction-file into operator-id
+                   at end
+                       move "N" to batch_mode_switch
+                       display "Enter your operator id"
+                       accept operator-id
+               end-read
+           else
+               display "Enter your operator id"
+               accept operator-id
+           end-if.
+       1100-exit.
+           exit.
+
+005800*----------------------------------------------------------------
+005900* 2000-load-prior-list - read yesterday's saved chain, if any,
+006000* back into list-item so today's session continues it instead
+006100* of starting from scratch.  A missing file (status 35) just
+006200* means this is the first run and is not an error.
+006300*----------------------------------------------------------------
+006400 2000-load-prior-list.
+           open input list-data-file.
+           if list-file-status is equal to "35"
+               go to 2000-exit
+           end-if.
+           perform until list-file-status is not equal to "00"
+               read list-data-file
+                   at end
+                       move "10" to list-file-status
+                   not at end
+                       perform 2100-restore-one-cell thru 2100-exit
+               end-read
+           end-perform.
+           close list-data-file.
+           if prior_count is greater than zero
+               move prior_count to inputnum_save
+               move next-item-list-pointer[prior_count]
+                   to sentinel_cell[0]
+           end-if.
+       2000-exit.
+           exit.
+
+007000*----------------------------------------------------------------
+007100* 2100-restore-one-cell - place one loaded record back into the
+007200* list-item table at the position it was saved from.  Position
+007300* zero is the special front-of-list cell; positions one and up
+007400* count toward prior_count, the new base tonight's build loop
+007500* resumes from.
+007600*----------------------------------------------------------------
+007700 2100-restore-one-cell.
+           if ldr-position is equal to zero
+               move ldr-value to list_item_data[0]
+               move ldr-value to new_cell_data[0]
+           else
+               allocate length of list-item characters loc 31
+                   returning new_cell_list_pointer
+               move new_cell_list_pointer
+                   to next-item-list-pointer[ldr-position]
+               move ldr-value to list_item_data[ldr-position]
+               move ldr-position to prior_count
+           end-if.
+       2100-exit.
+           exit.
+
+007610*----------------------------------------------------------------
+007615* 2200-load-checkpoint - if the last session was interrupted
+007620* partway through the build loop, CHECKPT holds a snapshot of
+007625* every cell keyed so far.  Read it back into list-item and
+007630* pick the loop up from where it left off instead of
+007635* reprompting for "Enter a number".  A missing file (status 35)
+007640* just means the prior session ran to completion.
+007645*----------------------------------------------------------------
+007650 2200-load-checkpoint.
+           open input checkpoint-file.
+           if checkpoint-file-status is equal to "35"
+               go to 2200-exit
+           end-if.
+           move zero to checkpoint_cell_count.
+           perform until checkpoint-file-status is not equal to "00"
+               read checkpoint-file
+                   at end
+                       move "10" to checkpoint-file-status
+                   not at end
+                       perform 2300-restore-checkpoint-cell
+                           thru 2300-exit
+                       add 1 to checkpoint_cell_count
+               end-read
+           end-perform.
+           close checkpoint-file.
+           if checkpoint_cell_count is greater than zero
+               move "Y" to resume_from_checkpoint_switch
+           end-if.
+       2200-exit.
+           exit.
+
+007652*----------------------------------------------------------------
+007654* 2300-restore-checkpoint-cell - place one checkpointed record
+007656* back into list-item and restore the loop-control fields the
+007658* build loop needs to resume the countdown.  2400-write-
+007658* checkpoint always writes the build-loop range last, ending
+007658* with the cell most recently keyed before the interruption, and
+007658* 2200-load-checkpoint reads records back in the order written,
+007658* so prior_cell_list_pointer is left holding this call's pointer
+007658* every time - the final call therefore leaves it pointing at
+007658* that last-keyed cell, the same one the build loop itself would
+007658* have left it pointing at had the run not been interrupted.
+007659*----------------------------------------------------------------
+007660 2300-restore-checkpoint-cell.
+           move chk-value to list_item_data[chk-position].
+           allocate length of list-item characters loc 31
+               returning new_cell_list_pointer.
+           move new_cell_list_pointer
+               to next-item-list-pointer[chk-position].
+           move new_cell_list_pointer to prior_cell_list_pointer.
+           move chk-inputnum to inputnum.
+           move chk-inputnum-save to inputnum_save.
+           move chk-prior-count to prior_count.
+           move chk-transaction-count to transaction_record_count.
+       2300-exit.
+           exit.
+
+007662*----------------------------------------------------------------
+007664* 2400-write-checkpoint - rewrite CHECKPT with every cell this
+007665* run needs list_item_data to hold to resume cleanly: first
+007665* positions one through prior_count, since a merge in
+007665* 3000-build-top-lists may have spliced those cells into
+007665* list-item in working storage only, with nothing yet on
+007665* LISTDATA to reload them from if this session is interrupted
+007665* before 8000-save-list-file runs; then this run's own
+007666* build-loop cells, from inputnum_save down through the current
+007668* inputnum, so an interrupted session can resume without
+007670* losing what has already been entered.  The build-loop cells
+007671* are written last so their loop-control fields (inputnum,
+007671* inputnum_save, prior_count) are the ones 2300-restore-
+007671* checkpoint-cell ends up with after reading every record back
+007671* in the order written.  The cell at inputnum itself has
+007672* already been keyed and audited by the time this is
+007673* performed, so the resume position saved is inputnum - 1, the
+007673* next cell still to be done, not the one just finished.
+007672*----------------------------------------------------------------
+007674 2400-write-checkpoint.
+           open output checkpoint-file.
+           subtract 1 from inputnum giving checkpoint_resume_inputnum.
+
+           move 1 to checkpoint_scan_idx.
+           perform until checkpoint_scan_idx is greater than prior_count
+               move checkpoint_resume_inputnum to chk-inputnum
+               move inputnum_save to chk-inputnum-save
+               move prior_count to chk-prior-count
+               move checkpoint_scan_idx to chk-position
+               move list_item_data[checkpoint_scan_idx]
+                   to chk-value
+               move transaction_record_count to chk-transaction-count
+               write checkpoint-record
+               add 1 to checkpoint_scan_idx
+           end-perform.
+
+           move inputnum_save to checkpoint_scan_idx.
+           perform until checkpoint_scan_idx is less than inputnum
+               move checkpoint_resume_inputnum to chk-inputnum
+               move inputnum_save to chk-inputnum-save
+               move prior_count to chk-prior-count
+               move checkpoint_scan_idx to chk-position
+               move list_item_data[checkpoint_scan_idx]
+                   to chk-value
+               move transaction_record_count to chk-transaction-count
+               write checkpoint-record
+               subtract 1 from checkpoint_scan_idx
+           end-perform.
+           close checkpoint-file.
+       2400-exit.
+           exit.
+
+007676*----------------------------------------------------------------
+007678* 2500-clear-checkpoint - the run finished normally and
+007680* 8000-save-list-file already persisted the final chain, so any
+007682* in-progress checkpoint is stale.  Empty CHECKPT out so the
+007684* next run does not think it is resuming a partial session.
+007686*----------------------------------------------------------------
+007688 2500-clear-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+       2500-exit.
+           exit.
+
+007650*----------------------------------------------------------------
+007660* 2600-validate-inputnum - prompt for the count of cells to key
+007670* in this run and keep reprompting until the operator enters
+007680* zero (no new cells) or a value that will fit in list-item,
+007690* top_list and new_cell without running off the end of the
+007700* tables.  prior_count is already final by the time this runs
+007705* (from 2000-load-prior-list and/or a merge in
+007706* 3000-build-top-lists), so the ceiling checked here is what is
+007707* left of list-max-capacity, not the raw table size, less one
+007708* slot held back for the end-of-list insert that always runs
+007709* after the build loop whether or not it keyed any cells.  This
+007709* is the most load-bearing prompt in the file, so it reads from
+007709* the transaction file in batch mode the same as its siblings,
+007709* and so does the out-of-range reprompt below it, so one bad
+007709* value on the transaction file cannot stall an unattended run
+007709* waiting on a terminal ACCEPT.
+007710*----------------------------------------------------------------
+007720 2600-validate-inputnum.
+           if batch-mode-active
+               read transaction-file
+                   at end
+                       move "N" to batch_mode_switch
+                       display "Enter a number"
+                       accept inputnum
+                   not at end
+                       add 1 to transaction_record_count
+                       move transaction-record-num to inputnum
+               end-read
+           else
+               display "Enter a number"
+               accept inputnum
+           end-if.
+           subtract prior_count from list-max-capacity
+               giving remaining_capacity.
+           subtract 1 from remaining_capacity.
+           perform until inputnum is equal to zero
+                   or (inputnum is greater than zero and
+                       inputnum is not greater than remaining_capacity)
+               display "Number must be zero or 1 thru "
+                   remaining_capacity
+               if batch-mode-active
+                   read transaction-file
+                       at end
+                           move "N" to batch_mode_switch
+                           display "Enter a number"
+                           accept inputnum
+                       not at end
+                           add 1 to transaction_record_count
+                           move transaction-record-num to inputnum
+                   end-read
+               else
+                   display "Enter a number"
+                   accept inputnum
+               end-if
+           end-perform.
+       2600-exit.
+           exit.
+
+007730*----------------------------------------------------------------
+007740* 2650-open-transaction-file - if a batch transaction file is
+007750* present, open it and switch every prompt this run makes over
+007760* to reading its answer from the file instead of ACCEPTing it
+007765* from the terminal - the operator id, the merge Y/N answer, the
+007766* top/next-top list counts and values, the main build loop, and
+007767* the front- and end-of-list insert values - so an overnight run
+007768* can populate the whole chain unattended.  Runs first thing, so
+007769* batch mode is already known before 1100-get-operator-id, the
+007770* earliest prompt in the program.  A missing file just means
+007780* today is an interactive run.  The checkpoint-resume skip-ahead
+007785* (2660-skip-consumed-transactions) has to wait until
+007786* 2200-load-checkpoint has restored transaction_record_count, so
+007787* 0000-mainline calls it separately once that is known.
+007790*----------------------------------------------------------------
+007800 2650-open-transaction-file.
+           open input transaction-file.
+           if transaction-file-status is equal to "00"
+               move "Y" to batch_mode_switch
+               move "Y" to transaction_file_open_switch
+           end-if.
+       2650-exit.
+           exit.
+
+007805*----------------------------------------------------------------
+007806* 2660-skip-consumed-transactions - re-read and discard the
+007807* transaction records a checkpointed session already consumed,
+007808* so a resumed batch run does not replay them.
+007809*----------------------------------------------------------------
+007810 2660-skip-consumed-transactions.
+           move zero to transaction_skip_idx.
+           perform until transaction_skip_idx is equal to
+                   transaction_record_count
+                   or transaction-file-status is not equal to "00"
+               read transaction-file into anykey
+                   at end
+                       move "10" to transaction-file-status
+                       move "N" to batch_mode_switch
+               end-read
+               add 1 to transaction_skip_idx
+           end-perform.
+       2660-exit.
+           exit.
+
+007810*----------------------------------------------------------------
+007820* 2700-get-list-value - get the value for the current cell,
+007830* either the next record off the transaction file in batch
+007840* mode or an interactive ACCEPT otherwise.  Running out of
+007850* transaction records mid-loop drops back to interactive mode
+007860* for whatever cells remain.
+007870*----------------------------------------------------------------
+007880 2700-get-list-value.
+           if batch-mode-active
+               read transaction-file into anykey
+                   at end
+                       move "N" to batch_mode_switch
+                       display 'Enter a Value for the list'
+                       accept anykey
+                   not at end
+                       add 1 to transaction_record_count
+               end-read
+           else
+               display 'Enter a Value for the list'
                accept anykey
-           end-perform
-      
-002700
-002800
-002900     goback.
-003000     
-003100 end program Program1.
+           end-if.
+       2700-exit.
+           exit.
+
+007890*----------------------------------------------------------------
+007900* 2750-close-transaction-file - close the transaction file if
+007910* this run opened one.
+007920*----------------------------------------------------------------
+007930 2750-close-transaction-file.
+           if transaction_file_open_switch is equal to "Y"
+               close transaction-file
+           end-if.
+       2750-exit.
+           exit.
+
+007940*----------------------------------------------------------------
+007950* 2800-open-audit-log - open AUDITLOG for this run.  EXTEND
+007960* appends onto prior sessions' audit trail; a missing file
+007970* (status 35) means this is the first run and OUTPUT creates it.
+007980*----------------------------------------------------------------
+007990 2800-open-audit-log.
+           open extend audit-log-file.
+           if audit-file-status is equal to "35"
+               open output audit-log-file
+           end-if.
+       2800-exit.
+           exit.
+
+008010*----------------------------------------------------------------
+008020* 2850-write-audit-record - append one audit record for the
+008030* insert the caller just made.  The caller moves the position
+008040* and value into aud-position/aud-value before performing this;
+008050* the operator id and timestamp are filled in here.
+008060*----------------------------------------------------------------
+008070 2850-write-audit-record.
+           move operator-id to aud-operator-id.
+           accept aud-date from date yyyymmdd.
+           accept aud-time from time.
+           write audit-record.
+       2850-exit.
+           exit.
+
+008080*----------------------------------------------------------------
+008090* 2900-close-audit-log - close AUDITLOG at the end of the run.
+008100*----------------------------------------------------------------
+008110 2900-close-audit-log.
+           close audit-log-file.
+       2900-exit.
+           exit.
+
+002900*----------------------------------------------------------------
+003001* 3000-build-top-lists - optional path that fills top_list and
+003002* next_top_list from two separate batches of entries and merges
+003003* them by value into list-item, for windows where two day's
+003004* worth of entries need to be keyed apart and combined later.
+003004* The Y/N answer comes off the transaction file in batch mode,
+003004* the same as every other prompt this path makes.
+003005*----------------------------------------------------------------
+003006 3000-build-top-lists.
+           if batch-mode-active
+               read transaction-file into merge_answer
+                   at end
+                       move "N" to batch_mode_switch
+                       display "Merge two batch lists into the list"
+                           " today (Y/N)"
+                       accept merge_answer
+                   not at end
+                       add 1 to transaction_record_count
+               end-read
+           else
+               display "Merge two batch lists into the list today (Y/N)"
+               accept merge_answer
+           end-if.
+           if merge_answer is equal to "Y" or merge_answer is equal
+                   to "y"
+               perform 3100-build-top-list thru 3100-exit
+               perform 3200-build-next-top-list thru 3200-exit
+               perform 3500-merge-top-lists thru 3500-exit
+           end-if.
+       3000-exit.
+           exit.
+
+003007*----------------------------------------------------------------
+003008* 3100-build-top-list - key the first batch into top_list, in
+003009* ascending order, the same way the main loop keys list-item.
+003009* top_count is capped at what list-item has left after
+003009* prior_count, since 3500-merge-top-lists splices this batch in
+003009* right behind it. The ceiling reserves one slot for the
+003009* end-of-list cell that 0000-mainline always appends later, the
+003009* same reservation 2600-validate-inputnum makes for inputnum.
+003009* Both the initial prompt and the out-of-range reprompt read
+003009* from the transaction file in batch mode.
+003010*----------------------------------------------------------------
+003011 3100-build-top-list.
+           subtract prior_count from list-max-capacity
+               giving remaining_capacity.
+           subtract 1 from remaining_capacity.
+           if batch-mode-active
+               read transaction-file
+                   at end
+                       move "N" to batch_mode_switch
+                       display "Enter a number for the top list"
+                       accept top_count
+                   not at end
+                       add 1 to transaction_record_count
+                       move transaction-record-num to top_count
+               end-read
+           else
+               display "Enter a number for the top list"
+               accept top_count
+           end-if.
+           perform until top_count is equal to zero
+                   or (top_count is greater than zero and
+                       top_count is not greater than remaining_capacity)
+               display "Number must be zero or 1 thru "
+                   remaining_capacity
+               if batch-mode-active
+                   read transaction-file
+                       at end
+                           move "N" to batch_mode_switch
+                           display "Enter a number for the top list"
+                           accept top_count
+                       not at end
+                           add 1 to transaction_record_count
+                           move transaction-record-num to top_count
+                   end-read
+               else
+                   display "Enter a number for the top list"
+                   accept top_count
+               end-if
+           end-perform.
+           perform varying top_scan_idx from 1 by 1
+                   until top_scan_idx is greater than top_count
+               allocate length of top_list characters loc 31
+                   returning new_cell_list_pointer
+               move new_cell_list_pointer
+                   to top_next[top_scan_idx]
+               if batch-mode-active
+                   read transaction-file into anykey
+                       at end
+                           move "N" to batch_mode_switch
+                           display 'Enter a value for the top list'
+                           accept anykey
+                       not at end
+                           add 1 to transaction_record_count
+                   end-read
+               else
+                   display 'Enter a value for the top list'
+                   accept anykey
+               end-if
+               move anykey to top_data[top_scan_idx]
+           end-perform.
+       3100-exit.
+           exit.
+
+003012*----------------------------------------------------------------
+003013* 3200-build-next-top-list - key the second batch into
+003014* next_top_list, in ascending order, the same way as top_list.
+003014* remaining_capacity here is what 3100-build-top-list left of
+003014* list-item after prior_count and top_count, so the two batches
+003014* together can never overrun the merge target.
+003015*----------------------------------------------------------------
+003016 3200-build-next-top-list.
+           subtract top_count from remaining_capacity.
+           if batch-mode-active
+               read transaction-file
+                   at end
+                       move "N" to batch_mode_switch
+                       display "Enter a number for the next top list"
+                       accept next_top_count
+                   not at end
+                       add 1 to transaction_record_count
+                       move transaction-record-num to next_top_count
+               end-read
+           else
+               display "Enter a number for the next top list"
+               accept next_top_count
+           end-if.
+           perform until next_top_count is equal to zero
+                   or (next_top_count is greater than zero and
+                       next_top_count is not greater than
+                           remaining_capacity)
+               display "Number must be zero or 1 thru "
+                   remaining_capacity
+               if batch-mode-active
+                   read transaction-file
+                       at end
+                           move "N" to batch_mode_switch
+                           display "Enter a number for the next"
+                               " top list"
+                           accept next_top_count
+                       not at end
+                           add 1 to transaction_record_count
+                           move transaction-record-num to next_top_count
+                   end-read
+               else
+                   display "Enter a number for the next top list"
+                   accept next_top_count
+               end-if
+           end-perform.
+           perform varying next_top_scan_idx from 1 by 1
+                   until next_top_scan_idx is greater than
+                       next_top_count
+               allocate length of next_top_list characters loc 31
+                   returning new_cell_list_pointer
+               move new_cell_list_pointer
+                   to next_top_next[next_top_scan_idx]
+               if batch-mode-active
+                   read transaction-file into anykey
+                       at end
+                           move "N" to batch_mode_switch
+                           display 'Enter a value for the next top list'
+                           accept anykey
+                       not at end
+                           add 1 to transaction_record_count
+                   end-read
+               else
+                   display 'Enter a value for the next top list'
+                   accept anykey
+               end-if
+               move anykey to next_top_data[next_top_scan_idx]
+           end-perform.
+       3200-exit.
+           exit.
+
+003017*----------------------------------------------------------------
+003018* 3500-merge-top-lists - walk top_list and next_top_list
+003019* together, lowest value first, splicing both into a single
+003020* ordered chain appended onto list-item starting right after
+003021* whatever is already in the table (prior_count).  Both source
+003022* lists are assumed to already be in ascending order.
+003023*----------------------------------------------------------------
+003024 3500-merge-top-lists.
+           move 1 to top_scan_idx.
+           move 1 to next_top_scan_idx.
+           move prior_count to merge_target_idx.
+           perform until top_scan_idx is greater than top_count
+                   and next_top_scan_idx is greater than
+                       next_top_count
+               add 1 to merge_target_idx
+               if top_scan_idx is greater than top_count
+                   perform 3600-splice-next-top thru 3600-exit
+               else
+                   if next_top_scan_idx is greater than
+                           next_top_count
+                       perform 3700-splice-top thru 3700-exit
+                   else
+                       if top_data[top_scan_idx] is less than
+                               or equal to
+                               next_top_data[next_top_scan_idx]
+                           perform 3700-splice-top thru 3700-exit
+                       else
+                           perform 3600-splice-next-top thru 3600-exit
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+           move merge_target_idx to prior_count.
+           move prior_count to inputnum_save.
+           if prior_count is greater than zero
+               move next-item-list-pointer[prior_count]
+                   to sentinel_cell[0]
+           end-if.
+       3500-exit.
+           exit.
+
+003025*----------------------------------------------------------------
+003026* 3600-splice-next-top - move the current next_top_list cell
+003027* into the merged chain and advance past it.
+003028*----------------------------------------------------------------
+003029 3600-splice-next-top.
+           allocate length of list-item characters loc 31
+               returning new_cell_list_pointer.
+           move new_cell_list_pointer
+               to next-item-list-pointer[merge_target_idx].
+           move new_cell_list_pointer
+               to previous-item-list-pointer[merge_target_idx].
+           move next_top_data[next_top_scan_idx]
+               to list_item_data[merge_target_idx].
+           add 1 to next_top_scan_idx.
+       3600-exit.
+           exit.
+
+003030*----------------------------------------------------------------
+003031* 3700-splice-top - move the current top_list cell into the
+003032* merged chain and advance past it.
+003033*----------------------------------------------------------------
+003034 3700-splice-top.
+           allocate length of list-item characters loc 31
+               returning new_cell_list_pointer.
+           move new_cell_list_pointer
+               to next-item-list-pointer[merge_target_idx].
+           move new_cell_list_pointer
+               to previous-item-list-pointer[merge_target_idx].
+           move top_data[top_scan_idx]
+               to list_item_data[merge_target_idx].
+           add 1 to top_scan_idx.
+       3700-exit.
+           exit.
+
+003900*----------------------------------------------------------------
+003910* 4000-search-and-delete-targ - walk list_item_data, position
+003915* zero (the front-of-list insert cell) first and then the
+003920* numbered cells one through inputnum_save, comparing each
+003930* against Targ, so a batch driver can hand Program1 a value to
+003940* remove without an operator at the terminal.
+003950*----------------------------------------------------------------
+003960 4000-search-and-delete-targ.
+           move "N" to targ_found_switch.
+           if list_item_data[0] is equal to Targ
+               move "Y" to targ_found_switch
+               move spaces to list_item_data[0]
+               move spaces to new_cell_data[0]
+           else
+               move zero to delete_scan_idx
+               perform until delete_scan_idx is equal to inputnum_save
+                       or targ-was-found
+                   add 1 to delete_scan_idx
+                   if list_item_data[delete_scan_idx] is equal to Targ
+                       move "Y" to targ_found_switch
+                   end-if
+               end-perform
+               if targ-was-found
+                   perform 4100-unlink-targ-cell thru 4100-exit
+               end-if
+           end-if.
+           if targ-was-found
+               display "Targ value removed from the list."
+           else
+               display "Targ value was not found in the list."
+           end-if.
+       4000-exit.
+           exit.
+
+003970*----------------------------------------------------------------
+003980* 4100-unlink-targ-cell - relink the chain around the matched
+003990* cell by shifting every cell above it down one position, the
+003995* same way the array-backed list-item table is already walked
+003996* elsewhere in this program, then shorten inputnum_save by one.
+003996* previous-item-list-pointer is shifted along with
+003996* next-item-list-pointer so it still lines up with whatever
+003996* value ends up sitting at each position.
+003997*----------------------------------------------------------------
+003998 4100-unlink-targ-cell.
+           perform until delete_scan_idx is equal to inputnum_save
+               move delete_scan_idx to delete_next_idx
+               add 1 to delete_next_idx
+               move list_item_data[delete_next_idx]
+                   to list_item_data[delete_scan_idx]
+               move next-item-list-pointer[delete_next_idx]
+                   to next-item-list-pointer[delete_scan_idx]
+               move previous-item-list-pointer[delete_next_idx]
+                   to previous-item-list-pointer[delete_scan_idx]
+               add 1 to delete_scan_idx
+           end-perform.
+           subtract 1 from inputnum_save.
+       4100-exit.
+           exit.
+
+008000*----------------------------------------------------------------
+008100* 8000-save-list-file - write the final chain, positions zero
+008200* through inputnum_save, out to LISTDATA keyed by position so
+008300* tomorrow's 2000-load-prior-list can pick it back up.
+008400*----------------------------------------------------------------
+008500 8000-save-list-file.
+           open output list-data-file.
+           move zero to ldr-position.
+           move list_item_data[0] to ldr-value.
+           write list-data-record.
+           perform varying inputnum from 1 by 1
+                   until inputnum is greater than inputnum_save
+               move inputnum to ldr-position
+               move list_item_data[inputnum] to ldr-value
+               write list-data-record
+           end-perform.
+           close list-data-file.
+       8000-exit.
+           exit.
+
+008900*----------------------------------------------------------------
+008910* 9000-print-list-report - traverse list_item_data from
+008920* inputnum_save down through position 1 and write it to LISTRPT
+008930* instead of displaying it to the screen a cell at a time, so
+008940* there is a take-away copy of the day's list.  Uses its own
+008945* scan field rather than inputnum_save itself, since
+008946* inputnum_save is still needed by every paragraph performed
+008947* after this one.
+008950*----------------------------------------------------------------
+008960 9000-print-list-report.
+           open output list-report-file.
+           write list-report-record from report_header_line.
+           move zero to report_count.
+           move inputnum_save to report_scan_idx.
+           perform until report_scan_idx is zero
+               move report_scan_idx to rdl-position
+               move list_item_data[report_scan_idx] to rdl-value
+               write list-report-record from report_detail_line
+               add 1 to report_count
+               subtract 1 from report_scan_idx
+           end-perform.
+           move report_count to rtl-count.
+           write list-report-record from report_trailer_line.
+           close list-report-file.
+       9000-exit.
+           exit.
+
+009100*----------------------------------------------------------------
+009110* 9100-reverse-display - show the list most-recently-entered
+009120* first.  The end-of-list insert (position inputnum_save) and
+009130* the front-of-list insert (position 0) are the two newest cells
+009140* of any run and always show first; then this run's own
+009150* build-loop cells (prior_count+1 through inputnum_save - 1, the
+009160* order they were keyed in, most recent of that batch first);
+009170* then whatever was already in list-item before this run started
+009180* (positions 1 through prior_count), the oldest data in the
+009190* list, last.  A plain ascending walk only gave "most recent
+009200* first" while prior_count was zero; once a session continues a
+009210* persisted or merged list this is the order that actually is.
+009160* 4100-unlink-targ-cell can shorten inputnum_save down to
+009160* prior_count on a delete-only run (no cells keyed, one cell
+009160* removed), so the middle range and the end-of-list display
+009160* both guard against inputnum_save no longer sitting above
+009160* prior_count instead of assuming it always does.
+009160*----------------------------------------------------------------
+009170 9100-reverse-display.
+           display "Here are the linked list values, most recent"
+               " first.".
+           if inputnum_save is greater than prior_count
+               display list_item_data[inputnum_save]
+           end-if.
+           display list_item_data[0].
+           move prior_count to reverse_scan_idx.
+           add 1 to reverse_scan_idx.
+           perform until reverse_scan_idx is not less than inputnum_save
+               display list_item_data[reverse_scan_idx]
+               add 1 to reverse_scan_idx
+           end-perform.
+           move 1 to reverse_scan_idx.
+           perform until reverse_scan_idx is greater than prior_count
+               display list_item_data[reverse_scan_idx]
+               add 1 to reverse_scan_idx
+           end-perform.
+       9100-exit.
+           exit.
+
+009000 end program Program1.
