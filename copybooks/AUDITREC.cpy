@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000200* AUDITREC - one record per insert into list-item: who keyed
+000300* it, when, at what position, and the value that was moved
+000400* into list_item_data.  Shared by every paragraph in Program1
+000500* that writes to AUDITLOG.
+000600*----------------------------------------------------------------
+000700 01  audit-record.
+000800     05 aud-operator-id      pic x(08).
+000900     05 aud-timestamp.
+001000         10 aud-date         pic 9(08).
+001100         10 aud-time         pic 9(08).
+001200     05 aud-position         pic s9(9).
+001300     05 aud-value            pic x(80).
